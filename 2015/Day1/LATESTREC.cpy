@@ -0,0 +1,12 @@
+000010*================================================================
+000020*    LATESTREC - LAYOUT OF THE LATEST-RUN-FILE RECORD.
+000030*    SHARED BY THE BATCH JOB THAT WRITES IT (01-COBOL.CBL) AND
+000040*    THE INQUIRY TRANSACTION THAT READS IT BACK (INQUIRY.CBL).
+000050*    COPY THIS UNDER THE 01-LEVEL LATEST-RUN-RECORD IN THE FD
+000060*    FOR LATEST-RUN-FILE IN EACH PROGRAM.
+000070*================================================================
+000080     05  LRF-RUN-DATE        PIC 9(8).
+000090     05  LRF-RUN-TIME        PIC 9(8).
+000100     05  LRF-FLOOR-COUNT     PIC S9(9).
+000110     05  LRF-BASEMENT-FLAG   PIC X(01).
+000120     05  LRF-BASEMENT-POS    PIC 9(9).
