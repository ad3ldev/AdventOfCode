@@ -0,0 +1,87 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INQUIRY.
+000030 AUTHOR. A-DELGADO.
+000040 INSTALLATION. AOC-BATCH.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED. 2026-08-09.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 2026-08-09 ADL   ORIGINAL VERSION - CALLABLE INQUIRY
+000120*                  TRANSACTION FOR THE LATEST FLOOR COUNT. READS
+000130*                  THE LATEST-RUN DATASET WRITTEN BY MAIN'S
+000140*                  FLOOR SUMMARY REPORT JOB AND DISPLAYS THE
+000150*                  FLOOR-COUNT AND RUN TIMESTAMP FROM THE MOST
+000160*                  RECENT RUN.
+000170*================================================================
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT LATEST-RUN-FILE ASSIGN TO 'LATESTDS'
+000220         ORGANIZATION IS LINE SEQUENTIAL
+000230         FILE STATUS IS LATEST-RUN-FILE-STATUS.
+
+000240 DATA DIVISION.
+000250 FILE SECTION.
+000260 FD  LATEST-RUN-FILE.
+000270 01  LATEST-RUN-RECORD.
+000275     COPY LATESTREC.
+
+000330 WORKING-STORAGE SECTION.
+000340*----------------------------------------------------------------
+000350*    INQUIRY STORAGE
+000360*----------------------------------------------------------------
+000370 01  LATEST-RUN-FILE-STATUS  PIC XX.
+000380 01  DL1-NOT-FOUND-FLAG      PIC X VALUE 'N'.
+000390     88  DL1-NOT-FOUND       VALUE 'Y'.
+000400 01  INQ-DATE-EDIT           PIC X(10).
+000410 01  INQ-TIME-EDIT           PIC X(08).
+000420 01  INQ-FLOOR-EDIT          PIC -ZZZZZZZZ9.
+000430 01  INQ-POSITION-EDIT       PIC ZZZZZZZZ9.
+
+000440 PROCEDURE DIVISION.
+000450 MAIN-LOGIC.
+000460     PERFORM READ-LATEST-RUN
+000470     IF DL1-NOT-FOUND
+000480         DISPLAY '*** NO PRIOR RUN ON RECORD - LATESTDS ***'
+000490         DISPLAY '*** NOT FOUND OR EMPTY ***'
+000500     ELSE
+000510         PERFORM DISPLAY-INQUIRY-SCREEN
+000520     END-IF
+000530     STOP RUN.
+
+000540 READ-LATEST-RUN.
+000550     OPEN INPUT LATEST-RUN-FILE
+000560     IF LATEST-RUN-FILE-STATUS NOT = '00'
+000570         SET DL1-NOT-FOUND TO TRUE
+000580     ELSE
+000590         READ LATEST-RUN-FILE INTO LATEST-RUN-RECORD
+000600         IF LATEST-RUN-FILE-STATUS NOT = '00'
+000610             SET DL1-NOT-FOUND TO TRUE
+000620         END-IF
+000630         CLOSE LATEST-RUN-FILE
+000640     END-IF.
+
+000650 DISPLAY-INQUIRY-SCREEN.
+000660     STRING LRF-RUN-DATE(1:4) '-' LRF-RUN-DATE(5:2) '-'
+000670         LRF-RUN-DATE(7:2) DELIMITED BY SIZE
+000680         INTO INQ-DATE-EDIT
+000690     STRING LRF-RUN-TIME(1:2) ':' LRF-RUN-TIME(3:2) ':'
+000700         LRF-RUN-TIME(5:2) DELIMITED BY SIZE
+000710         INTO INQ-TIME-EDIT
+000720     MOVE LRF-FLOOR-COUNT TO INQ-FLOOR-EDIT
+000730     DISPLAY '================================================'
+000740     DISPLAY '          FLOOR COUNT INQUIRY'
+000750     DISPLAY '================================================'
+000760     DISPLAY 'LAST RUN DATE   : ' INQ-DATE-EDIT
+000770     DISPLAY 'LAST RUN TIME   : ' INQ-TIME-EDIT
+000780     DISPLAY 'CURRENT FLOOR   : ' INQ-FLOOR-EDIT
+000790     IF LRF-BASEMENT-FLAG = 'Y'
+000800         MOVE LRF-BASEMENT-POS TO INQ-POSITION-EDIT
+000810         DISPLAY 'BASEMENT ENTERED AT INSTRUCTION POSITION : '
+000820             INQ-POSITION-EDIT
+000830     ELSE
+000840         DISPLAY 'BASEMENT NEVER ENTERED ON LAST RUN'
+000850     END-IF
+000860     DISPLAY '================================================'.
