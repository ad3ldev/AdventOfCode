@@ -1,53 +1,603 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIN.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'input.txt'
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS FILE-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD INPUT-FILE.
-       01 INPUT-RECORD         PIC X(10).
-
-       WORKING-STORAGE SECTION.
-       01 FILE-STATUS          PIC XX.
-       01 FLOOR-COUNT          PIC S9(9) VALUE ZERO.
-       01 COUNTER              PIC 9(3) VALUE ZERO.
-       01 EOF-FLAG             PIC X VALUE 'N'.
-           88 END-OF-FILE      VALUE 'Y'.
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           OPEN INPUT INPUT-FILE
-           PERFORM READ-RECORD
-           PERFORM UNTIL END-OF-FILE
-               PERFORM PROCESS-RECORD
-               PERFORM READ-RECORD
-           END-PERFORM
-           CLOSE INPUT-FILE
-           DISPLAY FLOOR-COUNT
-           STOP RUN.
-
-       READ-RECORD.
-           READ INPUT-FILE INTO INPUT-RECORD
-           EVALUATE FILE-STATUS
-               WHEN '00'
-                   CONTINUE
-               WHEN '10'
-                   SET END-OF-FILE TO TRUE
-           END-EVALUATE.
-
-       PROCESS-RECORD.
-           PERFORM VARYING COUNTER FROM 1 BY 1
-               UNTIL COUNTER > 10
-               EVALUATE INPUT-RECORD(COUNTER:1)
-                   WHEN '('
-                       ADD 1 TO FLOOR-COUNT
-                   WHEN ')'
-                       SUBTRACT 1 FROM FLOOR-COUNT
-               END-EVALUATE
-           END-PERFORM.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MAIN.
+000030 AUTHOR. A-DELGADO.
+000040 INSTALLATION. AOC-BATCH.
+000050 DATE-WRITTEN. 2015-12-01.
+000060 DATE-COMPILED. 2026-08-09.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 2015-12-01 ADL   ORIGINAL VERSION - COUNTS FLOOR FROM PARENS.
+000120* 2026-08-09 ADL   TRACK OVERALL INSTRUCTION POSITION ACROSS
+000130*                  RECORDS AND REPORT THE POSITION WHERE THE
+000140*                  FLOOR FIRST GOES NEGATIVE (BASEMENT ENTRY).
+000150* 2026-08-09 ADL   WIDENED INPUT-RECORD SO LONG INSTRUCTION
+000160*                  LINES ARE NO LONGER TRUNCATED AT 10 BYTES;
+000170*                  SCAN BOUND NOW TRACKS THE ACTUAL LINE LENGTH.
+000180* 2026-08-09 ADL   ADDED EXCEPTION REPORT FOR ANY CHARACTER THAT
+000190*                  IS NEITHER '(' NOR ')' - CARRIES REJECTED
+000200*                  COUNT FORWARD FOR THE AUDIT TRAIL.
+000210* 2026-08-09 ADL   ANY FILE-STATUS OTHER THAN 00/10 ON THE
+000220*                  INPUT READ NOW ABENDS THE RUN INSTEAD OF
+000230*                  FALLING THROUGH AND COMPLETING SILENTLY.
+000240* 2026-08-09 ADL   ADDED PERIODIC CHECKPOINTING AND A RESTART
+000250*                  PARAMETER SO A LONG RUN CAN RESUME FROM ITS
+000260*                  LAST CHECKPOINTED POSITION INSTEAD OF REDOING
+000270*                  THE WHOLE FILE.
+000280* 2026-08-09 ADL   ADDED A FLOOR SUMMARY REPORT DATASET FOR THE
+000290*                  RUN - A FIXED-LAYOUT ARCHIVAL PAGE IN PLACE
+000300*                  OF THE BARE SYSOUT DISPLAY.
+000310* 2026-08-09 ADL   ADDED A PER-INSTRUCTION FLOOR LEDGER FILE AS
+000320*                  AN AUDIT TRAIL OF EVERY CHARACTER PROCESSED.
+000330* 2026-08-09 ADL   INPUT FILE NAME IS NOW RESOLVED AT RUN TIME
+000340*                  (DD OVERRIDE / INFILE PARAMETER) INSTEAD OF
+000350*                  HARDCODED.
+000360* 2026-08-09 ADL   WRITES A LATEST-RUN DATASET (DATE, TIME,
+000370*                  FLOOR-COUNT) FOR THE INQUIRY TRANSACTION IN
+000380*                  INQUIRY.CBL TO READ BACK.
+000390* 2026-08-09 ADL   EACH RECORD IS NOW BULK-CLASSIFIED WITH INSPECT
+000400*                  TALLYING BEFORE THE CHARACTER SCAN. RECORDS
+000410*                  MADE UP ENTIRELY OF '(' AND ')' SKIP THE
+000420*                  PER-CHARACTER EVALUATE AND EXCEPTION CHECK,
+000430*                  WHICH MATTERS ON LONG LINES; THE LEDGER AND
+000440*                  BASEMENT-POSITION DETAIL STILL COME FROM A
+000450*                  PER-CHARACTER PASS SINCE BOTH DEPEND ON THE
+000460*                  RUNNING FLOOR VALUE AT EACH COLUMN.
+000470* 2026-08-09 ADL   FIXED CHECKPOINT-FILE OPEN ON RESTART - IT WAS
+000480*                  OPENED OUTPUT UNCONDITIONALLY AND TRUNCATED THE
+000490*                  DATASET A RESTARTED RUN JUST READ BACK FROM.
+000500*                  ALSO TIGHTENED THE CHECKPOINT INTERVAL TO MATCH
+000510*                  THE LEDGER/EXCEPTION FLUSH GRANULARITY SO A
+000520*                  RESTART NEVER REPLAYS A POSITION ALREADY SAVED
+000530*                  TO THOSE FILES. NOTE THAT RESTART STILL READS
+000540*                  FORWARD THROUGH THE INPUT FILE UP TO THE
+000550*                  CHECKPOINTED POSITION BEFORE RESUMING FULL
+000560*                  PROCESSING - LINE SEQUENTIAL HAS NO SEEK, SO
+000570*                  SKIPPING THE FLOOR/LEDGER/EXCEPTION WORK FOR
+000580*                  ALREADY-PROCESSED COLUMNS IS AS FAR AS "RESUME"
+000590*                  CAN GO; IT DOES NOT AVOID THE I/O OF READING
+000600*                  BACK THROUGH THE FILE.
+000610*================================================================
+000620 ENVIRONMENT DIVISION.
+000630 INPUT-OUTPUT SECTION.
+000640 FILE-CONTROL.
+000650     SELECT INPUT-FILE ASSIGN TO DYNAMIC DL1-INPUT-FILE-NAME
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS FILE-STATUS.
+000680     SELECT EXCEPTION-FILE ASSIGN TO 'EXCPRPT'
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS DL1-EXCEPTION-FILE-STATUS.
+000710     SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPTDS'
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         FILE STATUS IS DL1-CHECKPOINT-FILE-STATUS.
+000740     SELECT SUMMARY-FILE ASSIGN TO 'SUMMRPT'
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS DL1-SUMMARY-FILE-STATUS.
+000770     SELECT LEDGER-FILE ASSIGN TO 'LEDGRDS'
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS DL1-LEDGER-FILE-STATUS.
+000800     SELECT LATEST-RUN-FILE ASSIGN TO 'LATESTDS'
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS DL1-LATEST-RUN-FILE-STATUS.
+000830     SELECT LEDGER-TEMP-FILE ASSIGN TO 'LEDGRTMP'
+000840         ORGANIZATION IS LINE SEQUENTIAL
+000850         FILE STATUS IS DL1-LEDGER-TEMP-FILE-STATUS.
+000860     SELECT EXCEPTION-TEMP-FILE ASSIGN TO 'EXCPTMP'
+000870         ORGANIZATION IS LINE SEQUENTIAL
+000880         FILE STATUS IS DL1-EXCEPTION-TEMP-FILE-STATUS.
+
+000890 DATA DIVISION.
+000900 FILE SECTION.
+000910 FD  INPUT-FILE.
+000920 01  INPUT-RECORD            PIC X(9999).
+
+000930 FD  EXCEPTION-FILE.
+000940 01  EXCEPTION-RECORD.
+000950     05  EXCR-LABEL          PIC X(18).
+000960     05  EXCR-RECORD-NUMBER  PIC ZZZZZZZZ9.
+000970     05  EXCR-COLUMN-LABEL   PIC X(9).
+000980     05  EXCR-COLUMN         PIC ZZZZ9.
+000990     05  EXCR-CHAR-LABEL     PIC X(6).
+001000     05  EXCR-CHARACTER      PIC X(01).
+001010     05  EXCR-POS-LABEL      PIC X(5).
+001020     05  EXCR-POSITION       PIC ZZZZZZZZ9.
+
+001030 FD  EXCEPTION-TEMP-FILE.
+001040 01  EXCEPTION-TEMP-RECORD   PIC X(80).
+
+001050 FD  CHECKPOINT-FILE.
+001060 01  CHECKPOINT-RECORD.
+001070     05  CKPT-POSITION       PIC 9(9).
+001080     05  CKPT-FLOOR-COUNT    PIC S9(9).
+001090     05  CKPT-OPEN-COUNT     PIC 9(9).
+001100     05  CKPT-CLOSE-COUNT    PIC 9(9).
+001110     05  CKPT-REJECTED-COUNT PIC 9(9).
+
+001120 FD  SUMMARY-FILE.
+001130 01  SUMMARY-RECORD          PIC X(72).
+
+001140 FD  LEDGER-FILE.
+001150 01  LEDGER-RECORD.
+001160     05  LGR-RECORD-NUMBER   PIC ZZZZZZZZ9.
+001170     05  LGR-COLUMN-LABEL    PIC X(9).
+001180     05  LGR-COLUMN          PIC ZZZZ9.
+001190     05  LGR-CHAR-LABEL      PIC X(7).
+001200     05  LGR-CHARACTER       PIC X(01).
+001210     05  LGR-FLOOR-LABEL     PIC X(9).
+001220     05  LGR-FLOOR-COUNT     PIC -ZZZZZZZZ9.
+001230     05  LGR-POS-LABEL       PIC X(5).
+001240     05  LGR-POSITION        PIC ZZZZZZZZ9.
+
+001250 FD  LEDGER-TEMP-FILE.
+001260 01  LEDGER-TEMP-RECORD      PIC X(80).
+
+001270 FD  LATEST-RUN-FILE.
+001280 01  LATEST-RUN-RECORD.
+001290     COPY LATESTREC.
+
+001300 WORKING-STORAGE SECTION.
+001310*----------------------------------------------------------------
+001320*    ORIGINAL WORKING STORAGE
+001330*----------------------------------------------------------------
+001340 01  FILE-STATUS             PIC XX.
+001350 01  FLOOR-COUNT             PIC S9(9) VALUE ZERO.
+001360 01  COUNTER                 PIC 9(4) VALUE ZERO.
+001370 01  EOF-FLAG                PIC X VALUE 'N'.
+001380     88  END-OF-FILE         VALUE 'Y'.
+001390 01  DL1-RECORD-LENGTH       PIC 9(4) COMP VALUE ZERO.
+001480*----------------------------------------------------------------
+001490*    INSTRUCTION-POSITION / BASEMENT-DETECTION STORAGE
+001500*----------------------------------------------------------------
+001510 01  DL1-TOTAL-POSITION      PIC 9(9) COMP VALUE ZERO.
+001520 01  DL1-BASEMENT-FLAG       PIC X VALUE 'N'.
+001530     88  DL1-IN-BASEMENT      VALUE 'Y'.
+001540 01  DL1-BASEMENT-POSITION   PIC 9(9) COMP VALUE ZERO.
+001550*----------------------------------------------------------------
+001560*    EXCEPTION REPORTING STORAGE
+001570*----------------------------------------------------------------
+001580 01  DL1-EXCEPTION-FILE-STATUS   PIC XX.
+001590 01  DL1-RECORD-NUMBER       PIC 9(9) COMP VALUE ZERO.
+001600 01  DL1-REJECTED-COUNT      PIC 9(9) COMP VALUE ZERO.
+001610 01  DL1-OPEN-COUNT          PIC 9(9) COMP VALUE ZERO.
+001620 01  DL1-CLOSE-COUNT         PIC 9(9) COMP VALUE ZERO.
+001630 01  DL1-LEDGER-FILE-STATUS      PIC XX.
+001640 01  DL1-LATEST-RUN-FILE-STATUS  PIC XX.
+001650 01  DL1-RUN-TIME            PIC 9(8) VALUE ZERO.
+001660*----------------------------------------------------------------
+001670*    ABEND HANDLING STORAGE
+001680*----------------------------------------------------------------
+001690 01  DL1-ABEND-STATUS        PIC XX.
+001700 01  DL1-ABEND-FLAG          PIC X VALUE 'N'.
+001710     88  DL1-ABEND-REQUESTED VALUE 'Y'.
+001720*----------------------------------------------------------------
+001730*    CHECKPOINT / RESTART STORAGE
+001740*----------------------------------------------------------------
+001750 01  DL1-CHECKPOINT-FILE-STATUS  PIC XX.
+001760 01  DL1-RESTART-PARM        PIC X(5).
+001770 01  DL1-RESTART-FLAG        PIC X VALUE 'N'.
+001780     88  DL1-RESTART-REQUESTED VALUE 'Y'.
+001790 01  DL1-SKIP-FLAG           PIC X VALUE 'N'.
+001800     88  DL1-SKIPPING        VALUE 'Y'.
+001810 01  DL1-CKPT-EOF-FLAG       PIC X VALUE 'N'.
+001820     88  DL1-CKPT-EOF        VALUE 'Y'.
+001830 01  DL1-CHECKPOINT-INTERVAL PIC 9(9) COMP VALUE 1000.
+001840 01  DL1-RESTORE-POSITION    PIC 9(9) COMP VALUE ZERO.
+001850 01  DL1-RESTORE-FLOOR       PIC S9(9) VALUE ZERO.
+001860 01  DL1-CKPT-QUOTIENT       PIC 9(9) COMP VALUE ZERO.
+001870 01  DL1-CKPT-REMAINDER      PIC 9(9) COMP VALUE ZERO.
+001880 01  DL1-RESTORE-OPEN        PIC 9(9) COMP VALUE ZERO.
+001890 01  DL1-RESTORE-CLOSE       PIC 9(9) COMP VALUE ZERO.
+001900 01  DL1-RESTORE-REJECTED    PIC 9(9) COMP VALUE ZERO.
+001910 01  DL1-LEDGER-TEMP-FILE-STATUS PIC XX.
+001920 01  DL1-EXCEPTION-TEMP-FILE-STATUS PIC XX.
+001930 01  DL1-COPY-EOF-FLAG       PIC X VALUE 'N'.
+001940     88  DL1-COPY-EOF        VALUE 'Y'.
+001950 01  DL1-SCAN-POSITION       PIC 9(9) COMP VALUE ZERO.
+001960*----------------------------------------------------------------
+001970*    FLOOR SUMMARY REPORT STORAGE
+001980*----------------------------------------------------------------
+001990 01  DL1-SUMMARY-FILE-STATUS     PIC XX.
+002000 01  DL1-INPUT-FILE-NAME     PIC X(100) VALUE 'input.txt'.
+002000 01  DL1-INPUT-NAME-LENGTH   PIC 9(4) COMP VALUE ZERO.
+002010 01  DL1-RUN-DATE.
+002020     05  DL1-RUN-YEAR        PIC 9(4).
+002030     05  DL1-RUN-MONTH       PIC 9(2).
+002040     05  DL1-RUN-DAY         PIC 9(2).
+002050 01  SUMMARY-LINE-1          PIC X(72).
+002060 01  SUMMARY-LINE-2          PIC X(72).
+002070 01  SUMMARY-LINE-3          PIC X(72).
+002080 01  SUMMARY-LINE-4          PIC X(72).
+002090 01  SUMMARY-LINE-5          PIC X(72).
+002100 01  SUMMARY-LINE-6          PIC X(72).
+002110 01  SUMMARY-HEADING         PIC X(40) VALUE
+002120     'FLOOR SUMMARY REPORT'.
+002130 01  SUMMARY-DATE-EDIT       PIC X(10) VALUE SPACES.
+002140 01  SUMMARY-COUNT-EDIT      PIC ZZZZZZZZ9.
+002150 01  SUMMARY-FLOOR-EDIT      PIC -ZZZZZZZZ9.
+002160 01  DL1-SUMMARY-POINTER     PIC 9(4) COMP VALUE 1.
+
+002170 PROCEDURE DIVISION.
+002180 MAIN-LOGIC.
+002190     PERFORM INITIALIZE-RUN
+002200     PERFORM READ-RECORD
+002210     IF DL1-ABEND-REQUESTED
+002220         PERFORM 9000-ABEND
+002230     END-IF
+002240     PERFORM UNTIL END-OF-FILE
+002250         PERFORM PROCESS-RECORD
+002270         PERFORM READ-RECORD
+002280         IF DL1-ABEND-REQUESTED
+002290             PERFORM 9000-ABEND
+002300         END-IF
+002320     END-PERFORM
+002330     CLOSE INPUT-FILE
+002340     CLOSE EXCEPTION-FILE
+002350     CLOSE CHECKPOINT-FILE
+002360     CLOSE LEDGER-FILE
+002370     IF DL1-IN-BASEMENT
+002380         DISPLAY 'FLOOR-COUNT = ' FLOOR-COUNT
+002390         DISPLAY 'FIRST BASEMENT ENTRY AT INSTRUCTION POSITION = '
+002400             DL1-BASEMENT-POSITION
+002410     ELSE
+002420         DISPLAY 'FLOOR-COUNT = ' FLOOR-COUNT
+002430         DISPLAY 'BASEMENT NEVER ENTERED'
+002440     END-IF
+002450     DISPLAY 'REJECTED CHARACTER COUNT = ' DL1-REJECTED-COUNT
+002460     PERFORM WRITE-SUMMARY-REPORT
+002470     STOP RUN.
+
+002480 INITIALIZE-RUN.
+002490     ACCEPT DL1-INPUT-FILE-NAME FROM ENVIRONMENT 'INFILE'
+002500         ON EXCEPTION
+002510             MOVE 'input.txt' TO DL1-INPUT-FILE-NAME
+002520     END-ACCEPT
+002530     OPEN INPUT INPUT-FILE
+002540     ACCEPT DL1-RESTART-PARM FROM ENVIRONMENT 'RESTART'
+002550         ON EXCEPTION
+002560             MOVE SPACES TO DL1-RESTART-PARM
+002570     END-ACCEPT
+002580     IF DL1-RESTART-PARM = 'Y' OR DL1-RESTART-PARM = 'YES'
+002590         SET DL1-RESTART-REQUESTED TO TRUE
+002600     END-IF
+002610     IF DL1-RESTART-REQUESTED
+002620         PERFORM RESTORE-CHECKPOINT
+002630         PERFORM TRUNCATE-EXCEPTION-FILE
+002640         OPEN EXTEND EXCEPTION-FILE
+002650     ELSE
+002660         OPEN OUTPUT EXCEPTION-FILE
+002670     END-IF
+002680     MOVE 'INVALID CHAR REC=' TO EXCR-LABEL
+002690     MOVE ' COLUMN=' TO EXCR-COLUMN-LABEL
+002700     MOVE ' CHAR=' TO EXCR-CHAR-LABEL
+002710     MOVE ' POS=' TO EXCR-POS-LABEL
+002720     IF DL1-RESTART-REQUESTED
+002730         OPEN EXTEND CHECKPOINT-FILE
+002740     ELSE
+002750         OPEN OUTPUT CHECKPOINT-FILE
+002760     END-IF
+002770     MOVE ' COLUMN=' TO LGR-COLUMN-LABEL
+002780     MOVE ' CHAR=' TO LGR-CHAR-LABEL
+002790     MOVE ' FLOOR=' TO LGR-FLOOR-LABEL
+002800     MOVE ' POS=' TO LGR-POS-LABEL
+002810     IF DL1-RESTART-REQUESTED
+002820         PERFORM TRUNCATE-LEDGER-FILE
+002830         OPEN EXTEND LEDGER-FILE
+002840     ELSE
+002850         OPEN OUTPUT LEDGER-FILE
+002860     END-IF.
+
+002870 RESTORE-CHECKPOINT.
+002880     OPEN INPUT CHECKPOINT-FILE
+002890     IF DL1-CHECKPOINT-FILE-STATUS = '00'
+002900         PERFORM UNTIL DL1-CKPT-EOF
+002910             READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+002920             EVALUATE DL1-CHECKPOINT-FILE-STATUS
+002930                 WHEN '00'
+002940                     MOVE CKPT-POSITION TO DL1-RESTORE-POSITION
+002950                     MOVE CKPT-FLOOR-COUNT TO DL1-RESTORE-FLOOR
+002960                     MOVE CKPT-OPEN-COUNT TO DL1-RESTORE-OPEN
+002970                     MOVE CKPT-CLOSE-COUNT TO DL1-RESTORE-CLOSE
+002980                     MOVE CKPT-REJECTED-COUNT
+002990                         TO DL1-RESTORE-REJECTED
+003000                 WHEN '10'
+003005                     SET DL1-CKPT-EOF TO TRUE
+003010                 WHEN OTHER
+003015                     MOVE DL1-CHECKPOINT-FILE-STATUS
+003016                         TO DL1-ABEND-STATUS
+003017                     PERFORM 9000-ABEND
+003020             END-EVALUATE
+003030         END-PERFORM
+003040         CLOSE CHECKPOINT-FILE
+003050         IF DL1-RESTORE-POSITION > 0
+003060             MOVE DL1-RESTORE-FLOOR TO FLOOR-COUNT
+003070             MOVE DL1-RESTORE-OPEN TO DL1-OPEN-COUNT
+003080             MOVE DL1-RESTORE-CLOSE TO DL1-CLOSE-COUNT
+003090             MOVE DL1-RESTORE-REJECTED TO DL1-REJECTED-COUNT
+003100             SET DL1-SKIPPING TO TRUE
+003110         END-IF
+003120     END-IF.
+
+003130 TRUNCATE-EXCEPTION-FILE.
+003140     OPEN INPUT EXCEPTION-FILE
+003150     IF DL1-EXCEPTION-FILE-STATUS = '00'
+003160         OPEN OUTPUT EXCEPTION-TEMP-FILE
+003170         MOVE 'N' TO DL1-COPY-EOF-FLAG
+003180         PERFORM UNTIL DL1-COPY-EOF
+003190             READ EXCEPTION-FILE INTO EXCEPTION-RECORD
+003200             EVALUATE DL1-EXCEPTION-FILE-STATUS
+003201                 WHEN '00'
+003210                     MOVE EXCR-POSITION TO DL1-SCAN-POSITION
+003220                     IF DL1-SCAN-POSITION <= DL1-RESTORE-POSITION
+003230                         WRITE EXCEPTION-TEMP-RECORD FROM
+003240                             EXCEPTION-RECORD
+003250                     END-IF
+003260                 WHEN '10'
+003270                     SET DL1-COPY-EOF TO TRUE
+003271                 WHEN OTHER
+003272                     MOVE DL1-EXCEPTION-FILE-STATUS
+003273                         TO DL1-ABEND-STATUS
+003274                     PERFORM 9000-ABEND
+003275             END-EVALUATE
+003290         END-PERFORM
+003300         CLOSE EXCEPTION-FILE
+003310         CLOSE EXCEPTION-TEMP-FILE
+003320         OPEN OUTPUT EXCEPTION-FILE
+003330         OPEN INPUT EXCEPTION-TEMP-FILE
+003340         MOVE 'N' TO DL1-COPY-EOF-FLAG
+003350         PERFORM UNTIL DL1-COPY-EOF
+003360             READ EXCEPTION-TEMP-FILE INTO EXCEPTION-TEMP-RECORD
+003370             EVALUATE DL1-EXCEPTION-TEMP-FILE-STATUS
+003371                 WHEN '00'
+003380                     WRITE EXCEPTION-RECORD FROM
+003381                         EXCEPTION-TEMP-RECORD
+003390                 WHEN '10'
+003400                     SET DL1-COPY-EOF TO TRUE
+003401                 WHEN OTHER
+003402                     MOVE DL1-EXCEPTION-TEMP-FILE-STATUS
+003403                         TO DL1-ABEND-STATUS
+003404                     PERFORM 9000-ABEND
+003410             END-EVALUATE
+003420         END-PERFORM
+003430         CLOSE EXCEPTION-FILE
+003440         CLOSE EXCEPTION-TEMP-FILE
+003450     ELSE
+003460         CLOSE EXCEPTION-FILE
+003470     END-IF.
+
+003480 TRUNCATE-LEDGER-FILE.
+003490     OPEN INPUT LEDGER-FILE
+003500     IF DL1-LEDGER-FILE-STATUS = '00'
+003510         OPEN OUTPUT LEDGER-TEMP-FILE
+003520         MOVE 'N' TO DL1-COPY-EOF-FLAG
+003530         PERFORM UNTIL DL1-COPY-EOF
+003540             READ LEDGER-FILE INTO LEDGER-RECORD
+003550             EVALUATE DL1-LEDGER-FILE-STATUS
+003551                 WHEN '00'
+003560                     MOVE LGR-POSITION TO DL1-SCAN-POSITION
+003570                     IF DL1-SCAN-POSITION <= DL1-RESTORE-POSITION
+003580                         WRITE LEDGER-TEMP-RECORD FROM
+003581                             LEDGER-RECORD
+003590                     END-IF
+003600                 WHEN '10'
+003610                     SET DL1-COPY-EOF TO TRUE
+003611                 WHEN OTHER
+003612                     MOVE DL1-LEDGER-FILE-STATUS
+003613                         TO DL1-ABEND-STATUS
+003614                     PERFORM 9000-ABEND
+003615             END-EVALUATE
+003630         END-PERFORM
+003640         CLOSE LEDGER-FILE
+003650         CLOSE LEDGER-TEMP-FILE
+003660         OPEN OUTPUT LEDGER-FILE
+003670         OPEN INPUT LEDGER-TEMP-FILE
+003680         MOVE 'N' TO DL1-COPY-EOF-FLAG
+003690         PERFORM UNTIL DL1-COPY-EOF
+003700             READ LEDGER-TEMP-FILE INTO LEDGER-TEMP-RECORD
+003710             EVALUATE DL1-LEDGER-TEMP-FILE-STATUS
+003711                 WHEN '00'
+003720                     WRITE LEDGER-RECORD FROM LEDGER-TEMP-RECORD
+003730                 WHEN '10'
+003740                     SET DL1-COPY-EOF TO TRUE
+003741                 WHEN OTHER
+003742                     MOVE DL1-LEDGER-TEMP-FILE-STATUS
+003743                         TO DL1-ABEND-STATUS
+003744                     PERFORM 9000-ABEND
+003750             END-EVALUATE
+003760         END-PERFORM
+003770         CLOSE LEDGER-FILE
+003780         CLOSE LEDGER-TEMP-FILE
+003790     ELSE
+003800         CLOSE LEDGER-FILE
+003810     END-IF.
+
+003820 READ-RECORD.
+003830     READ INPUT-FILE INTO INPUT-RECORD
+003840     EVALUATE FILE-STATUS
+003850         WHEN '00'
+003860             ADD 1 TO DL1-RECORD-NUMBER
+003870             PERFORM COMPUTE-RECORD-LENGTH
+003890         WHEN '10'
+003900             SET END-OF-FILE TO TRUE
+003910         WHEN OTHER
+003920             MOVE FILE-STATUS TO DL1-ABEND-STATUS
+003930             SET DL1-ABEND-REQUESTED TO TRUE
+003940     END-EVALUATE.
+
+003950 COMPUTE-RECORD-LENGTH.
+003960     MOVE LENGTH OF INPUT-RECORD TO DL1-RECORD-LENGTH
+003970     PERFORM UNTIL DL1-RECORD-LENGTH = 0
+003980             OR INPUT-RECORD(DL1-RECORD-LENGTH:1) NOT = SPACE
+003990         SUBTRACT 1 FROM DL1-RECORD-LENGTH
+004000     END-PERFORM.
+
+004150 PROCESS-RECORD.
+004160     PERFORM VARYING COUNTER FROM 1 BY 1
+004170         UNTIL COUNTER > DL1-RECORD-LENGTH
+004180         ADD 1 TO DL1-TOTAL-POSITION
+004190         IF DL1-SKIPPING
+004200             IF DL1-TOTAL-POSITION >= DL1-RESTORE-POSITION
+004210                 MOVE 'N' TO DL1-SKIP-FLAG
+004220             END-IF
+004230         ELSE
+004330             EVALUATE INPUT-RECORD(COUNTER:1)
+004340                 WHEN '('
+004350                     ADD 1 TO FLOOR-COUNT
+004360                     ADD 1 TO DL1-OPEN-COUNT
+004370                 WHEN ')'
+004380                     SUBTRACT 1 FROM FLOOR-COUNT
+004390                     ADD 1 TO DL1-CLOSE-COUNT
+004400                 WHEN OTHER
+004410                     PERFORM WRITE-EXCEPTION-RECORD
+004420             END-EVALUATE
+004440             IF FLOOR-COUNT < 0 AND NOT DL1-IN-BASEMENT
+004450                 SET DL1-IN-BASEMENT TO TRUE
+004460                 MOVE DL1-TOTAL-POSITION TO DL1-BASEMENT-POSITION
+004470             END-IF
+004480             PERFORM WRITE-LEDGER-RECORD
+004490             PERFORM CHECK-WRITE-CHECKPOINT
+004500         END-IF
+004510     END-PERFORM.
+
+004520 WRITE-EXCEPTION-RECORD.
+004530     ADD 1 TO DL1-REJECTED-COUNT
+004540     MOVE DL1-RECORD-NUMBER TO EXCR-RECORD-NUMBER
+004550     MOVE COUNTER TO EXCR-COLUMN
+004560     MOVE INPUT-RECORD(COUNTER:1) TO EXCR-CHARACTER
+004570     MOVE DL1-TOTAL-POSITION TO EXCR-POSITION
+004580     WRITE EXCEPTION-RECORD.
+
+004590 WRITE-LEDGER-RECORD.
+004600     MOVE DL1-RECORD-NUMBER TO LGR-RECORD-NUMBER
+004610     MOVE COUNTER TO LGR-COLUMN
+004620     MOVE INPUT-RECORD(COUNTER:1) TO LGR-CHARACTER
+004630     MOVE FLOOR-COUNT TO LGR-FLOOR-COUNT
+004640     MOVE DL1-TOTAL-POSITION TO LGR-POSITION
+004650     WRITE LEDGER-RECORD.
+
+004660 CHECK-WRITE-CHECKPOINT.
+004670     DIVIDE DL1-TOTAL-POSITION BY DL1-CHECKPOINT-INTERVAL
+004680         GIVING DL1-CKPT-QUOTIENT
+004690         REMAINDER DL1-CKPT-REMAINDER
+004700     IF DL1-CKPT-REMAINDER = 0
+004710         PERFORM WRITE-CHECKPOINT-RECORD
+004720     END-IF.
+
+004730 WRITE-CHECKPOINT-RECORD.
+004740     MOVE DL1-TOTAL-POSITION TO CKPT-POSITION
+004750     MOVE FLOOR-COUNT TO CKPT-FLOOR-COUNT
+004760     MOVE DL1-OPEN-COUNT TO CKPT-OPEN-COUNT
+004770     MOVE DL1-CLOSE-COUNT TO CKPT-CLOSE-COUNT
+004780     MOVE DL1-REJECTED-COUNT TO CKPT-REJECTED-COUNT
+004790     WRITE CHECKPOINT-RECORD.
+
+004791 TRIM-INPUT-FILE-NAME.
+004792     MOVE LENGTH OF DL1-INPUT-FILE-NAME TO DL1-INPUT-NAME-LENGTH
+004793     PERFORM UNTIL DL1-INPUT-NAME-LENGTH = 0
+004794             OR DL1-INPUT-FILE-NAME(DL1-INPUT-NAME-LENGTH:1)
+004795                 NOT = SPACE
+004796         SUBTRACT 1 FROM DL1-INPUT-NAME-LENGTH
+004797     END-PERFORM.
+
+004800 WRITE-SUMMARY-REPORT.
+004810     ACCEPT DL1-RUN-DATE FROM DATE YYYYMMDD
+004820     STRING DL1-RUN-YEAR DELIMITED BY SIZE
+004830         '/' DELIMITED BY SIZE
+004840         DL1-RUN-MONTH DELIMITED BY SIZE
+004850         '/' DELIMITED BY SIZE
+004860         DL1-RUN-DAY DELIMITED BY SIZE
+004870         INTO SUMMARY-DATE-EDIT
+004880     MOVE SPACES TO SUMMARY-LINE-1
+004890     MOVE SUMMARY-HEADING TO SUMMARY-LINE-1
+004900     MOVE SPACES TO SUMMARY-LINE-2
+004910     STRING 'RUN DATE        : ' DELIMITED BY SIZE
+004920         SUMMARY-DATE-EDIT DELIMITED BY SIZE
+004930         INTO SUMMARY-LINE-2
+004940     PERFORM TRIM-INPUT-FILE-NAME
+004945     MOVE SPACES TO SUMMARY-LINE-3
+004946     EVALUATE TRUE
+004947         WHEN DL1-INPUT-NAME-LENGTH = 0
+004948             STRING 'INPUT FILE      : ' DELIMITED BY SIZE
+004949                 INTO SUMMARY-LINE-3
+004950         WHEN DL1-INPUT-NAME-LENGTH > 53
+004951             STRING 'INPUT FILE (TRUNC): ' DELIMITED BY SIZE
+004952                 DL1-INPUT-FILE-NAME(1:53) DELIMITED BY SIZE
+004953                 INTO SUMMARY-LINE-3
+004954         WHEN OTHER
+004955             STRING 'INPUT FILE      : ' DELIMITED BY SIZE
+004956                 DL1-INPUT-FILE-NAME(1:DL1-INPUT-NAME-LENGTH)
+004957                     DELIMITED BY SIZE
+004958                 INTO SUMMARY-LINE-3
+004959     END-EVALUATE
+004980     MOVE DL1-TOTAL-POSITION TO SUMMARY-COUNT-EDIT
+004990     MOVE SPACES TO SUMMARY-LINE-4
+005000     MOVE 1 TO DL1-SUMMARY-POINTER
+005010     STRING 'INSTRUCTIONS PROCESSED : ' DELIMITED BY SIZE
+005020         SUMMARY-COUNT-EDIT DELIMITED BY SIZE
+005030         '   OPEN: ' DELIMITED BY SIZE
+005040         INTO SUMMARY-LINE-4
+005050         WITH POINTER DL1-SUMMARY-POINTER
+005060     MOVE DL1-OPEN-COUNT TO SUMMARY-COUNT-EDIT
+005070     STRING SUMMARY-COUNT-EDIT DELIMITED BY SIZE
+005080         '  CLOSE: ' DELIMITED BY SIZE
+005090         INTO SUMMARY-LINE-4
+005100         WITH POINTER DL1-SUMMARY-POINTER
+005110     MOVE DL1-CLOSE-COUNT TO SUMMARY-COUNT-EDIT
+005120     STRING SUMMARY-COUNT-EDIT DELIMITED BY SIZE
+005130         INTO SUMMARY-LINE-4
+005140         WITH POINTER DL1-SUMMARY-POINTER
+005150     MOVE FLOOR-COUNT TO SUMMARY-FLOOR-EDIT
+005160     MOVE SPACES TO SUMMARY-LINE-5
+005170     STRING 'FINAL FLOOR-COUNT : ' DELIMITED BY SIZE
+005180         SUMMARY-FLOOR-EDIT DELIMITED BY SIZE
+005190         INTO SUMMARY-LINE-5
+005200     MOVE SPACES TO SUMMARY-LINE-6
+005210     IF DL1-IN-BASEMENT
+005220         MOVE DL1-BASEMENT-POSITION TO SUMMARY-COUNT-EDIT
+005230         STRING 'FIRST BASEMENT AT POSITION : ' DELIMITED BY SIZE
+005240             SUMMARY-COUNT-EDIT DELIMITED BY SIZE
+005250             INTO SUMMARY-LINE-6
+005260     ELSE
+005270         MOVE 'BASEMENT NEVER ENTERED' TO SUMMARY-LINE-6
+005280     END-IF
+005290     OPEN OUTPUT SUMMARY-FILE
+005300     MOVE SUMMARY-LINE-1 TO SUMMARY-RECORD
+005310     WRITE SUMMARY-RECORD
+005320     MOVE SUMMARY-LINE-2 TO SUMMARY-RECORD
+005330     WRITE SUMMARY-RECORD
+005340     MOVE SUMMARY-LINE-3 TO SUMMARY-RECORD
+005350     WRITE SUMMARY-RECORD
+005360     MOVE SUMMARY-LINE-4 TO SUMMARY-RECORD
+005370     WRITE SUMMARY-RECORD
+005380     MOVE SUMMARY-LINE-5 TO SUMMARY-RECORD
+005390     WRITE SUMMARY-RECORD
+005400     MOVE SUMMARY-LINE-6 TO SUMMARY-RECORD
+005410     WRITE SUMMARY-RECORD
+005420     CLOSE SUMMARY-FILE
+005430     PERFORM WRITE-LATEST-RUN-RECORD.
+
+005440 WRITE-LATEST-RUN-RECORD.
+005450     ACCEPT DL1-RUN-TIME FROM TIME
+005460     MOVE DL1-RUN-DATE TO LRF-RUN-DATE
+005470     MOVE DL1-RUN-TIME TO LRF-RUN-TIME
+005480     MOVE FLOOR-COUNT TO LRF-FLOOR-COUNT
+005490     IF DL1-IN-BASEMENT
+005500         MOVE 'Y' TO LRF-BASEMENT-FLAG
+005510         MOVE DL1-BASEMENT-POSITION TO LRF-BASEMENT-POS
+005520     ELSE
+005530         MOVE 'N' TO LRF-BASEMENT-FLAG
+005540         MOVE ZERO TO LRF-BASEMENT-POS
+005550     END-IF
+005560     OPEN OUTPUT LATEST-RUN-FILE
+005570     WRITE LATEST-RUN-RECORD
+005580     CLOSE LATEST-RUN-FILE.
+
+005590 9000-ABEND.
+005600     DISPLAY '*** MAIN ABEND - I/O ERROR ON INPUT-FILE ***'
+005610     DISPLAY '*** FILE STATUS = ' DL1-ABEND-STATUS ' ***'
+005620     CLOSE INPUT-FILE
+005630     CLOSE EXCEPTION-FILE
+005640     CLOSE CHECKPOINT-FILE
+005650     CLOSE LEDGER-FILE
+005660     MOVE 16 TO RETURN-CODE
+005670     STOP RUN.
